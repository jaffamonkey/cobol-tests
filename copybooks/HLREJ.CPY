@@ -0,0 +1,14 @@
+000100****************************************************************
+000110* HLREJ.CPY
+000120* SUSPENSE FILE RECORD LAYOUT.  ONE ENTRY PER MASTER RECORD
+000130* THAT FAILED EDIT, CARRYING A REASON CODE FOR NEXT-DAY REVIEW.
+000140*----------------------------------------------------------------
+000150* MODIFICATION HISTORY
+000160* DATE       INIT  DESCRIPTION
+000170* 2026-08-09 JLB   INITIAL VERSION.
+000180****************************************************************
+000190 01  HL-REJECT-RECORD.
+000200     05  HL-REJ-ACCT-NO              PIC 9(07).
+000210     05  HL-REJ-NAME                 PIC X(30).
+000220     05  HL-REJ-REASON-CODE          PIC X(04).
+000230     05  HL-REJ-REASON-TEXT          PIC X(40).
