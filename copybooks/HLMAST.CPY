@@ -0,0 +1,24 @@
+000100****************************************************************
+000110* HLMAST.CPY
+000120* MASTER FILE RECORD LAYOUT FOR THE HELLO CUSTOMER MASTER.
+000130* ONE ENTRY PER ACCOUNT, KEYED BY ACCOUNT NUMBER.
+000140*----------------------------------------------------------------
+000150* MODIFICATION HISTORY
+000160* DATE       INIT  DESCRIPTION
+000170* 2026-08-09 JLB   INITIAL VERSION - HELLO INDEXED MASTER READ.
+000180****************************************************************
+000190 01  HL-MASTER-RECORD.
+000200     05  HL-MAST-KEY.
+000210         10  HL-MAST-ACCT-NO         PIC 9(07).
+000220     05  HL-MAST-NAME                PIC X(30).
+000230     05  HL-MAST-ADDRESS             PIC X(30).
+000240     05  HL-MAST-EFF-DATE.
+000250         10  HL-MAST-EFF-YYYY        PIC 9(04).
+000260         10  HL-MAST-EFF-MM          PIC 9(02).
+000270         10  HL-MAST-EFF-DD          PIC 9(02).
+000280     05  HL-MAST-BALANCE             PIC S9(09)V99 COMP-3.
+000290     05  HL-MAST-STATUS-CODE         PIC X(01).
+000300         88  HL-MAST-ACTIVE          VALUE 'A'.
+000310         88  HL-MAST-INACTIVE        VALUE 'I'.
+000320         88  HL-MAST-CLOSED          VALUE 'C'.
+000330     05  FILLER                      PIC X(15).
