@@ -0,0 +1,51 @@
+//HELLOJB  JOB  (ACCTNO),'DP BATCH SYSTEMS',
+//             CLASS=A,MSGCLASS=X,MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*
+//*---------------------------------------------------------------*
+//* JOB:      HELLOJB
+//* PURPOSE:  RUNS THE HELLO CUSTOMER MASTER DRIVER AND, ONLY IF
+//*           IT COMPLETES CLEAN, THE FOLLOW-ON REPORT PRINT STEP.
+//*---------------------------------------------------------------*
+//* MODIFICATION HISTORY
+//* DATE       INIT  DESCRIPTION
+//* 2026-08-09 JLB   INITIAL VERSION.
+//*---------------------------------------------------------------*
+//*
+//STEP010  EXEC PGM=HELLO
+//STEPLIB  DD   DSN=DP.BATCH.LOADLIB,DISP=SHR
+//MASTERF  DD   DSN=DP.BATCH.HELLO.MASTER,DISP=SHR
+//PARMFILE DD   DSN=DP.BATCH.HELLO.PARM,DISP=SHR
+//RESTART  DD   DSN=DP.BATCH.HELLO.RESTART,DISP=SHR
+//*        SUSPENSE/EXTRACT/PRTFILE ARE OPENED OUTPUT EACH RUN AND
+//*        MUST BE REPLACED, NOT APPENDED TO - DISP=OLD SO THE
+//*        PROGRAM'S OPEN OUTPUT OVERWRITES LAST RUN'S COPY.
+//*        AUDITLOG BELOW IS THE ONE EXCEPTION - IT IS OPENED EXTEND
+//*        AND KEPT WITH DISP=MOD SO IT ACCUMULATES ACROSS RUNS.
+//SUSPENSE DD   DSN=DP.BATCH.HELLO.SUSPENSE,
+//             DISP=(OLD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE)
+//EXTRACT  DD   DSN=DP.BATCH.HELLO.EXTRACT,
+//             DISP=(OLD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE)
+//PRTFILE  DD   DSN=DP.BATCH.HELLO.REPORT,
+//             DISP=(OLD,CATLG,CATLG),
+//             SPACE=(TRK,(10,10),RLSE)
+//AUDITLOG DD   DSN=DP.BATCH.SUITE.AUDITLOG,DISP=MOD
+//SYSOUT   DD   SYSOUT=*
+//SYSIN    DD   *
+1
+/*
+//*
+//*---------------------------------------------------------------*
+//* STEP020 PRINTS THE CONTROL-TOTALS REPORT THAT STEP010 BUILT ON
+//* PRTFILE.  HELLO RETURNS 0000 ON A CLEAN RUN AND 0004 WHEN THE
+//* RUN COMPLETED BUT THE REJECT-COUNT THRESHOLD WAS EXCEEDED -
+//* THAT REPORT IS STILL WANTED SO OPERATORS CAN SEE THE REJECTS.
+//* ONLY A TRUE ABEND (RETURN-CODE 0016, SET BY 8000-ABEND) SHOULD
+//* SKIP THE PRINT, SO THE GATE GUARDS AGAINST 0016 SPECIFICALLY.
+//*---------------------------------------------------------------*
+//STEP020  EXEC PGM=IEBGENER,COND=(16,EQ,STEP010)
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   DUMMY
+//SYSUT1   DD   DSN=DP.BATCH.HELLO.REPORT,DISP=SHR
+//SYSUT2   DD   SYSOUT=*
