@@ -0,0 +1,22 @@
+000100****************************************************************
+000110* AUDLOG.CPY
+000120* SHARED AUDIT-LOG RECORD LAYOUT.  ANY BATCH PROGRAM IN THE SUITE
+000130* MAY COPY THIS RECORD AND APPEND ONE ROW TO THE AUDIT-LOG FILE
+000140* PER EXECUTION SO OPERATIONS HAS A SINGLE PLACE TO SEE WHAT RAN,
+000150* WHEN, HOW MUCH VOLUME WENT THROUGH IT, AND HOW IT ENDED.
+000160*----------------------------------------------------------------
+000170* MODIFICATION HISTORY
+000180* DATE       INIT  DESCRIPTION
+000190* 2026-08-09 JLB   INITIAL VERSION.
+000200****************************************************************
+000210 01  AUD-LOG-RECORD.
+000220     05  AUD-JOB-NAME                PIC X(08).
+000230     05  AUD-RUN-START-DATE         PIC 9(08).
+000240     05  AUD-RUN-START-TIME         PIC 9(08).
+000250     05  AUD-RUN-END-DATE           PIC 9(08).
+000260     05  AUD-RUN-END-TIME           PIC 9(08).
+000270     05  AUD-RECORDS-READ           PIC 9(07).
+000280     05  AUD-RECORDS-ACCEPTED       PIC 9(07).
+000290     05  AUD-RECORDS-REJECTED       PIC 9(07).
+000300     05  AUD-RETURN-CODE            PIC 9(04).
+000310     05  FILLER                     PIC X(23).
