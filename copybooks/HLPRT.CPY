@@ -0,0 +1,52 @@
+000100****************************************************************
+000110* HLPRT.CPY
+000120* PRINT LINE LAYOUTS FOR THE HELLO CONTROL-TOTALS REPORT.
+000130* 133-BYTE RECORDS - BYTE 1 IS THE ASA CARRIAGE CONTROL
+000140* CHARACTER, THE REMAINING 132 BYTES ARE PRINT POSITIONS.
+000150*----------------------------------------------------------------
+000160* MODIFICATION HISTORY
+000170* DATE       INIT  DESCRIPTION
+000180* 2026-08-09 JLB   INITIAL VERSION.
+000190****************************************************************
+000200 01  HL-RPT-HEADING-1.
+000210     05  HL-RPT-H1-CTL               PIC X(01).
+000220     05  FILLER                      PIC X(04) VALUE SPACES.
+000230     05  FILLER                      PIC X(40)
+000240             VALUE 'HELLO - CUSTOMER MASTER CONTROL REPORT'.
+000250     05  FILLER                      PIC X(10) VALUE SPACES.
+000260     05  FILLER                      PIC X(05) VALUE 'DATE:'.
+000270     05  HL-RPT-H1-DATE               PIC X(10).
+000280     05  FILLER                      PIC X(05) VALUE SPACES.
+000290     05  FILLER                      PIC X(05) VALUE 'TIME:'.
+000300     05  HL-RPT-H1-TIME               PIC X(08).
+000310     05  FILLER                      PIC X(05) VALUE SPACES.
+000320     05  FILLER                      PIC X(05) VALUE 'PAGE:'.
+000330     05  HL-RPT-H1-PAGE               PIC ZZZ9.
+000340     05  FILLER                      PIC X(31) VALUE SPACES.
+000350
+000360 01  HL-RPT-HEADING-2.
+000370     05  HL-RPT-H2-CTL               PIC X(01) VALUE SPACE.
+000380     05  FILLER                      PIC X(04) VALUE SPACES.
+000390     05  FILLER                      PIC X(10) VALUE 'ACCOUNT'.
+000400     05  FILLER                      PIC X(05) VALUE SPACES.
+000410     05  FILLER                PIC X(30) VALUE 'CUSTOMER NAME'.
+000420     05  FILLER                      PIC X(05) VALUE SPACES.
+000430     05  FILLER                      PIC X(10) VALUE 'STATUS'.
+000440     05  FILLER                      PIC X(68) VALUE SPACES.
+000450
+000460 01  HL-RPT-DETAIL-LINE.
+000470     05  HL-RPT-DTL-CTL              PIC X(01) VALUE SPACE.
+000480     05  FILLER                      PIC X(04) VALUE SPACES.
+000490     05  HL-RPT-DTL-ACCT             PIC Z(06)9.
+000500     05  FILLER                      PIC X(05) VALUE SPACES.
+000510     05  HL-RPT-DTL-NAME             PIC X(30).
+000520     05  FILLER                      PIC X(05) VALUE SPACES.
+000530     05  HL-RPT-DTL-STATUS           PIC X(01).
+000540     05  FILLER                      PIC X(80) VALUE SPACES.
+000550
+000560 01  HL-RPT-TOTAL-LINE.
+000570     05  HL-RPT-TOT-CTL              PIC X(01).
+000580     05  FILLER                      PIC X(04) VALUE SPACES.
+000590     05  HL-RPT-TOT-LABEL            PIC X(25).
+000600     05  HL-RPT-TOT-COUNT            PIC ZZZ,ZZZ,ZZ9.
+000610     05  FILLER                      PIC X(92) VALUE SPACES.
