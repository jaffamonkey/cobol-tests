@@ -0,0 +1,21 @@
+000100****************************************************************
+000110* HLRST.CPY
+000120* RESTART/CHECKPOINT CONTROL RECORD FOR THE HELLO MASTER RUN.
+000130* HOLDS THE KEY OF THE LAST SUCCESSFULLY PROCESSED MASTER RECORD
+000140* SO A RERUN CAN SKIP FORWARD INSTEAD OF STARTING FROM RECORD 1.
+000150*----------------------------------------------------------------
+000160* MODIFICATION HISTORY
+000170* DATE       INIT  DESCRIPTION
+000180* 2026-08-09 JLB   INITIAL VERSION.
+000185* 2026-08-09 JLB   ADDED ACCEPTED/REJECTED SUB-COUNTS SO A RERUN
+000186*                  AFTER A FAILURE CAN RESTORE THE FULL RUN'S
+000187*                  CONTROL TOTALS, NOT JUST THE KEY POSITION.
+000190****************************************************************
+000200 01  HL-RESTART-RECORD.
+000210     05  HL-RST-LAST-KEY             PIC 9(07).
+000220     05  HL-RST-RECORDS-READ         PIC 9(07).
+000225     05  HL-RST-RECORDS-ACCEPTED     PIC 9(07).
+000226     05  HL-RST-RECORDS-REJECTED     PIC 9(07).
+000230     05  HL-RST-CHECKPOINT-DATE      PIC 9(08).
+000240     05  HL-RST-CHECKPOINT-TIME      PIC 9(08).
+000250     05  FILLER                      PIC X(04).
