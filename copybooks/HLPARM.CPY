@@ -0,0 +1,18 @@
+000100****************************************************************
+000110* HLPARM.CPY
+000120* RUNTIME PARAMETER RECORD READ BY HELLO AT STARTUP.  LETS
+000130* OPERATIONS CHANGE THE GREETING TEXT, CHECKPOINT INTERVAL,
+000140* REJECT THRESHOLD, DEFAULT RUN MODE, AND REPORT PAGE SIZE
+000150* WITHOUT A RECOMPILE.
+000160*----------------------------------------------------------------
+000170* MODIFICATION HISTORY
+000180* DATE       INIT  DESCRIPTION
+000190* 2026-08-09 JLB   INITIAL VERSION.
+000200****************************************************************
+000210 01  HL-PARM-RECORD.
+000220     05  HL-PARM-MESSAGE-TEXT        PIC X(40).
+000230     05  HL-PARM-CHECKPOINT-CT       PIC 9(05).
+000240     05  HL-PARM-REJECT-THRESHOLD    PIC 9(05).
+000250     05  HL-PARM-RUN-MODE-DFLT       PIC X(01).
+000260     05  HL-PARM-MAX-LINES-PAGE      PIC 9(02).
+000270     05  FILLER                      PIC X(27).
