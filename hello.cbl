@@ -1,11 +1,735 @@
-            *> to run: cobc -x -o hello hello.cbl && ./hello
-            *> Provides the program name and other items to identify the program.
-            IDENTIFICATION DIVISION.
-            *> setup the program id
-            PROGRAM-ID. HELLO.
-            *> Specify the operations to be performed by the program
-            PROCEDURE DIVISION.
-              *> print a string
-              DISPLAY 'ANWARA IS A FLUFFY BUNNY'.
-            *> end program
-            STOP RUN.
+000100****************************************************************
+000110* PROGRAM:     HELLO
+000120* AUTHOR:      J. L. BRANNIGAN
+000130* INSTALLATION:DATA PROCESSING - BATCH SYSTEMS
+000140* DATE-WRITTEN:2026-08-09
+000150* DATE-COMPILED:
+000160*----------------------------------------------------------------
+000170* DESCRIPTION
+000180*   DRIVER PROGRAM FOR THE CUSTOMER MASTER FILE.  OPENS THE
+000190*   INDEXED MASTER FILE, READS IT KEY SEQUENCE, EDITS EACH
+000200*   RECORD, AND DISPLAYS ONE LINE PER ACCEPTED RECORD.  REJECTED
+000210*   RECORDS ARE WRITTEN TO A SUSPENSE FILE WITH A REASON CODE.
+000220*   SETS RETURN-CODE FOR THE BATCH MONITOR AND ABENDS CLEANLY ON
+000230*   ANY FILE OPEN OR READ FAILURE.  CHECKPOINTS ITS PROGRESS SO
+000240*   A RERUN AFTER A FAILURE CAN RESUME PAST THE LAST RECORD
+000250*   SUCCESSFULLY PROCESSED.
+000260*----------------------------------------------------------------
+000270* MODIFICATION HISTORY
+000280* DATE       INIT  DESCRIPTION
+000290* 2026-08-09 JLB   INITIAL VERSION - REPLACED FIXED DISPLAY WITH
+000300*                  A REAL INDEXED MASTER FILE READ.
+000310* 2026-08-09 JLB   ADDED RETURN-CODE AND ABEND HANDLING FOR
+000320*                  FILE OPEN/READ FAILURES.
+000330* 2026-08-09 JLB   ADDED RESTART/CHECKPOINT PROCESSING AGAINST
+000340*                  THE MASTER FILE.
+000350* 2026-08-09 JLB   ADDED FIELD-LEVEL EDITING AND A SUSPENSE FILE
+000360*                  FOR REJECTED RECORDS.
+000370* 2026-08-09 JLB   ADDED A PRINTED CONTROL-TOTALS REPORT WITH
+000380*                  PAGE HEADERS AND A PAGE BREAK EVERY 20 LINES.
+000390* 2026-08-09 JLB   ADDED PARM-FILE AT STARTUP TO EXTERNALIZE THE
+000400*                  GREETING TEXT, CHECKPOINT INTERVAL, REJECT
+000410*                  THRESHOLD, DEFAULT RUN MODE, AND REPORT PAGE
+000420*                  SIZE.  RETURN-CODE 4 NOW SIGNALS A CLEAN RUN
+000430*                  THAT EXCEEDED THE REJECT THRESHOLD.
+000440* 2026-08-09 JLB   APPENDS A ROW TO THE SHARED AUDIT-LOG FILE ON
+000450*                  EVERY RUN (JOB NAME, START/END TIMESTAMPS,
+000460*                  VOLUME COUNTS, RETURN CODE).
+000470* 2026-08-09 JLB   ADDED AN OPERATOR RUN-MODE MENU (NORMAL,
+000480*                  VALIDATE-ONLY, REPRINT LAST REPORT) FOR AD HOC
+000490*                  RERUNS WITHOUT EDITING JCL.
+000500* 2026-08-09 JLB   ADDED A DOWNSTREAM EXTRACT FILE (HLEXT.CPY) OF
+000510*                  KEY FIELDS FOR EACH ACCEPTED RECORD, FOR THE
+000520*                  REPORTING TEAM.
+000530* 2026-08-09 JLB   8000-ABEND NOW LOGS TO THE AUDIT FILE BEFORE
+000540*                  STOPPING SO ABEND RUNS ARE NO LONGER MISSING
+000550*                  FROM THE AUDIT TRAIL.  VALIDATE-ONLY RUNS NO
+000560*                  LONGER OPEN (AND THEREBY TRUNCATE) SUSPENSE,
+000570*                  EXTRACT, OR PRTFILE - THOSE DATASETS ARE LEFT
+000580*                  ALONE ON A DRY RUN, NOT JUST UN-APPENDED-TO.
+000590* 2026-08-09 JLB   1300-READ-RESTART-CONTROL NOW ABENDS ON A
+000600*                  GENUINE RESTART-FILE I/O ERROR INSTEAD OF
+000610*                  TREATING IT AS "NO CHECKPOINT PENDING," AND
+000620*                  RESTORES THE ACCEPTED/REJECTED/READ COUNTERS
+000630*                  FROM THE LAST CHECKPOINT (HLRST.CPY) SO THE
+000640*                  CONTROL-TOTALS REPORT AND AUDIT-LOG ROW AFTER
+000650*                  A RESTART REFLECT THE WHOLE RUN, NOT JUST THE
+000660*                  TAIL PROCESSED SINCE THE RESTART.
+000670****************************************************************
+000680 IDENTIFICATION DIVISION.
+000690 PROGRAM-ID.     HELLO.
+000700 AUTHOR.         J. L. BRANNIGAN.
+000710 INSTALLATION.   DATA PROCESSING - BATCH SYSTEMS.
+000720 DATE-WRITTEN.   2026-08-09.
+000730 DATE-COMPILED.
+000740
+000750 ENVIRONMENT DIVISION.
+000760 CONFIGURATION SECTION.
+000770 SOURCE-COMPUTER.   IBM-370.
+000780 OBJECT-COMPUTER.   IBM-370.
+000790
+000800 INPUT-OUTPUT SECTION.
+000810 FILE-CONTROL.
+000820
+000830*    ------------------------------------------------------------
+000840*    CUSTOMER MASTER FILE - INDEXED, KEYED BY ACCOUNT NUMBER
+000850*    ------------------------------------------------------------
+000860     SELECT MASTER-FILE ASSIGN TO "MASTERF"
+000870         ORGANIZATION IS INDEXED
+000880         ACCESS MODE IS DYNAMIC
+000890         RECORD KEY IS HL-MAST-KEY
+000900         FILE STATUS IS HL-MASTER-STATUS.
+000910
+000920*    ------------------------------------------------------------
+000930*    RESTART CONTROL FILE - LAST KEY CHECKPOINTED EVERY N RECS
+000940*    ------------------------------------------------------------
+000950     SELECT RESTART-FILE ASSIGN TO "RESTART"
+000960         ORGANIZATION IS SEQUENTIAL
+000970         FILE STATUS IS HL-RESTART-STATUS.
+000980
+000990*    ------------------------------------------------------------
+001000*    SUSPENSE FILE - REJECTED MASTER RECORDS FOR NEXT-DAY REVIEW
+001010*    ------------------------------------------------------------
+001020     SELECT SUSPENSE-FILE ASSIGN TO "SUSPENSE"
+001030         ORGANIZATION IS SEQUENTIAL
+001040         FILE STATUS IS HL-SUSPENSE-STATUS.
+001050
+001060*    ------------------------------------------------------------
+001070*    CONTROL-TOTALS PRINT FILE - 133-BYTE ASA CARRIAGE CONTROL
+001080*    ------------------------------------------------------------
+001090     SELECT REPORT-FILE ASSIGN TO "PRTFILE"
+001100         ORGANIZATION IS SEQUENTIAL
+001110         FILE STATUS IS HL-REPORT-STATUS.
+001120
+001130*    ------------------------------------------------------------
+001140*    PARAMETER FILE - OPERATOR-MAINTAINED RUN CONTROLS
+001150*    ------------------------------------------------------------
+001160     SELECT PARM-FILE ASSIGN TO "PARMFILE"
+001170         ORGANIZATION IS SEQUENTIAL
+001180         FILE STATUS IS HL-PARM-STATUS.
+001190
+001200*    ------------------------------------------------------------
+001210*    AUDIT-LOG FILE - ONE ROW APPENDED PER EXECUTION, SHARED
+001220*    LAYOUT ACROSS THE SUITE
+001230*    ------------------------------------------------------------
+001240     SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+001250         ORGANIZATION IS SEQUENTIAL
+001260         FILE STATUS IS HL-AUDIT-STATUS.
+001270
+001280*    ------------------------------------------------------------
+001290*    EXTRACT FILE - ONE ROW PER ACCEPTED RECORD, FOR THE
+001300*    REPORTING TEAM'S DOWNSTREAM INTERFACE
+001310*    ------------------------------------------------------------
+001320     SELECT EXTRACT-FILE ASSIGN TO "EXTRACT"
+001330         ORGANIZATION IS SEQUENTIAL
+001340         FILE STATUS IS HL-EXTRACT-STATUS.
+001350
+001360 DATA DIVISION.
+001370 FILE SECTION.
+001380
+001390 FD  MASTER-FILE
+001400     LABEL RECORDS ARE STANDARD
+001410     RECORD CONTAINS 97 CHARACTERS
+001420     DATA RECORD IS HL-MASTER-RECORD.
+001430     COPY HLMAST.
+001440
+001450 FD  RESTART-FILE
+001460     LABEL RECORDS ARE STANDARD
+001470     RECORD CONTAINS 48 CHARACTERS
+001480     DATA RECORD IS HL-RESTART-RECORD.
+001490     COPY HLRST.
+001500
+001510 FD  SUSPENSE-FILE
+001520     LABEL RECORDS ARE STANDARD
+001530     RECORD CONTAINS 81 CHARACTERS
+001540     DATA RECORD IS HL-REJECT-RECORD.
+001550     COPY HLREJ.
+001560
+001570 FD  REPORT-FILE
+001580     LABEL RECORDS ARE STANDARD
+001590     RECORD CONTAINS 133 CHARACTERS.
+001600     COPY HLPRT.
+001610
+001620 FD  PARM-FILE
+001630     LABEL RECORDS ARE STANDARD
+001640     RECORD CONTAINS 80 CHARACTERS
+001650     DATA RECORD IS HL-PARM-RECORD.
+001660     COPY HLPARM.
+001670
+001680 FD  AUDIT-LOG-FILE
+001690     LABEL RECORDS ARE STANDARD
+001700     RECORD CONTAINS 88 CHARACTERS
+001710     DATA RECORD IS AUD-LOG-RECORD.
+001720     COPY AUDLOG.
+001730
+001740 FD  EXTRACT-FILE
+001750     LABEL RECORDS ARE STANDARD
+001760     RECORD CONTAINS 80 CHARACTERS
+001770     DATA RECORD IS HL-EXTRACT-RECORD.
+001780     COPY HLEXT.
+001790
+001800 WORKING-STORAGE SECTION.
+001810
+001820*    ------------------------------------------------------------
+001830*    FILE STATUS FIELDS
+001840*    ------------------------------------------------------------
+001850 01  HL-FILE-STATUSES.
+001860     05  HL-MASTER-STATUS            PIC X(02) VALUE '00'.
+001870         88  HL-MASTER-OK            VALUE '00'.
+001880         88  HL-MASTER-EOF           VALUE '10'.
+001890     05  HL-RESTART-STATUS           PIC X(02) VALUE '00'.
+001900         88  HL-RESTART-OK           VALUE '00'.
+001910         88  HL-RESTART-NOTFOUND     VALUE '35'.
+001920     05  HL-SUSPENSE-STATUS          PIC X(02) VALUE '00'.
+001930         88  HL-SUSPENSE-OK          VALUE '00'.
+001940     05  HL-REPORT-STATUS            PIC X(02) VALUE '00'.
+001950         88  HL-REPORT-OK            VALUE '00'.
+001960     05  HL-PARM-STATUS              PIC X(02) VALUE '00'.
+001970         88  HL-PARM-OK              VALUE '00'.
+001980     05  HL-AUDIT-STATUS             PIC X(02) VALUE '00'.
+001990         88  HL-AUDIT-OK             VALUE '00'.
+002000     05  HL-EXTRACT-STATUS           PIC X(02) VALUE '00'.
+002010         88  HL-EXTRACT-OK           VALUE '00'.
+002020
+002030*    ------------------------------------------------------------
+002040*    SWITCHES
+002050*    ------------------------------------------------------------
+002060 77  WS-EOF-SWITCH                   PIC X(01) VALUE 'N'.
+002070     88  WS-EOF-REACHED              VALUE 'Y'.
+002080 77  WS-RESTART-SWITCH               PIC X(01) VALUE 'N'.
+002090     88  WS-RESTART-RUN              VALUE 'Y'.
+002100 77  WS-VALID-SWITCH                 PIC X(01) VALUE 'Y'.
+002110     88  WS-RECORD-VALID             VALUE 'Y'.
+002120     88  WS-RECORD-INVALID           VALUE 'N'.
+002130
+002140*    ------------------------------------------------------------
+002150*    RESTART/CHECKPOINT CONTROLS
+002160*    ------------------------------------------------------------
+002170 77  WS-CHECKPOINT-INTERVAL          PIC 9(05) COMP VALUE 25.
+002180 77  WS-RECS-SINCE-CHECKPOINT        PIC 9(05) COMP VALUE ZERO.
+002190 77  WS-RECORDS-READ                 PIC 9(07) COMP VALUE ZERO.
+002200 77  WS-RECORDS-ACCEPTED             PIC 9(07) COMP VALUE ZERO.
+002210 77  WS-RECORDS-REJECTED             PIC 9(07) COMP VALUE ZERO.
+002220 77  WS-RESTART-KEY-SAVE             PIC 9(07) VALUE ZERO.
+002230 77  WS-CURRENT-DATE                 PIC 9(08) VALUE ZERO.
+002240 77  WS-CURRENT-TIME                 PIC 9(08) VALUE ZERO.
+002250
+002260*    ------------------------------------------------------------
+002270*    AUDIT-LOG WORK AREAS
+002280*    ------------------------------------------------------------
+002290 77  WS-RUN-START-DATE               PIC 9(08) VALUE ZERO.
+002300 77  WS-RUN-START-TIME               PIC 9(08) VALUE ZERO.
+002310
+002320*    ------------------------------------------------------------
+002330*    VALIDATION WORK AREAS
+002340*    ------------------------------------------------------------
+002350 77  WS-REJECT-REASON-CODE           PIC X(04) VALUE SPACES.
+002360 77  WS-REJECT-REASON-TEXT           PIC X(40) VALUE SPACES.
+002370 77  WS-REJECT-THRESHOLD             PIC 9(05) COMP VALUE ZERO.
+002380
+002390*    ------------------------------------------------------------
+002400*    PARAMETER FILE WORK AREAS
+002410*    ------------------------------------------------------------
+002420 77  WS-PARM-MESSAGE-TEXT            PIC X(40) VALUE SPACES.
+002430 77  WS-RUN-MODE-DEFAULT             PIC X(01) VALUE SPACES.
+002440
+002450*    ------------------------------------------------------------
+002460*    OPERATOR RUN-MODE MENU
+002470*    ------------------------------------------------------------
+002480 77  WS-OPERATOR-RESPONSE            PIC X(01) VALUE SPACE.
+002490 77  WS-RUN-MODE-SWITCH              PIC X(01) VALUE '1'.
+002500     88  WS-MODE-NORMAL              VALUE '1'.
+002510     88  WS-MODE-VALIDATE-ONLY       VALUE '2'.
+002520     88  WS-MODE-REPRINT             VALUE '3'.
+002530
+002540*    ------------------------------------------------------------
+002550*    CONTROL-TOTALS REPORT CONTROLS
+002560*    ------------------------------------------------------------
+002570 77  WS-MAX-LINES-PER-PAGE           PIC 9(02) COMP VALUE 20.
+002580 77  WS-LINES-ON-PAGE                PIC 9(02) COMP VALUE ZERO.
+002590 77  WS-PAGE-NUMBER                  PIC 9(04) COMP VALUE ZERO.
+002600 01  WS-RUN-DATE-DISPLAY.
+002610     05  WS-RUN-DATE-MM              PIC 9(02).
+002620     05  FILLER                      PIC X(01) VALUE '/'.
+002630     05  WS-RUN-DATE-DD              PIC 9(02).
+002640     05  FILLER                      PIC X(01) VALUE '/'.
+002650     05  WS-RUN-DATE-YYYY            PIC 9(04).
+002660 01  WS-RUN-TIME-DISPLAY.
+002670     05  WS-RUN-TIME-HH              PIC 9(02).
+002680     05  FILLER                      PIC X(01) VALUE ':'.
+002690     05  WS-RUN-TIME-MM              PIC 9(02).
+002700     05  FILLER                      PIC X(01) VALUE ':'.
+002710     05  WS-RUN-TIME-SS              PIC 9(02).
+002720
+002730*    ------------------------------------------------------------
+002740*    ABEND HANDLING
+002750*    ------------------------------------------------------------
+002760 77  WS-ABEND-RETURN-CODE            PIC 9(04) VALUE ZERO.
+002770 77  WS-ABEND-MESSAGE                PIC X(60) VALUE SPACES.
+002780 77  WS-ABEND-FILE-STATUS            PIC X(02) VALUE SPACES.
+002790
+002800 PROCEDURE DIVISION.
+002810
+002820****************************************************************
+002830* 0000-MAINLINE
+002840****************************************************************
+002850 0000-MAINLINE.
+002860     PERFORM 1200-READ-PARM-FILE THRU 1200-EXIT.
+002870     PERFORM 1100-SELECT-RUN-MODE THRU 1100-EXIT.
+002880     IF WS-MODE-REPRINT
+002890         PERFORM 1150-REPRINT-LAST-REPORT THRU 1150-EXIT
+002900         MOVE ZERO TO RETURN-CODE
+002910     ELSE
+002920         PERFORM 1000-INITIALIZE THRU 1000-EXIT
+002930         PERFORM 2000-PROCESS-MASTER THRU 2000-EXIT
+002940             UNTIL WS-EOF-REACHED
+002950         PERFORM 9000-TERMINATE THRU 9000-EXIT
+002960         IF WS-REJECT-THRESHOLD > ZERO
+002970             AND WS-RECORDS-REJECTED > WS-REJECT-THRESHOLD
+002980             DISPLAY 'HELLO - WARNING, REJECT THRESHOLD EXCEEDED'
+002990             MOVE 4 TO RETURN-CODE
+003000         ELSE
+003010             MOVE ZERO TO RETURN-CODE
+003020         END-IF
+003030     END-IF.
+003040     PERFORM 9500-WRITE-AUDIT-LOG THRU 9500-EXIT.
+003050     STOP RUN.
+003060
+003070****************************************************************
+003080* 1000-INITIALIZE - OPEN FILES, APPLY RESTART, PRIME THE READ
+003090****************************************************************
+003100 1000-INITIALIZE.
+003110     OPEN INPUT MASTER-FILE.
+003120     IF NOT HL-MASTER-OK
+003130         MOVE 'HELLO - UNABLE TO OPEN MASTER-FILE, STATUS='
+003140             TO WS-ABEND-MESSAGE
+003150         MOVE HL-MASTER-STATUS TO WS-ABEND-FILE-STATUS
+003160         PERFORM 8000-ABEND THRU 8000-EXIT
+003170     END-IF.
+003180     IF NOT WS-MODE-VALIDATE-ONLY
+003190         OPEN OUTPUT SUSPENSE-FILE
+003200         IF NOT HL-SUSPENSE-OK
+003210             MOVE 'HELLO - UNABLE TO OPEN SUSPENSE-FILE, STATUS='
+003220                 TO WS-ABEND-MESSAGE
+003230             MOVE HL-SUSPENSE-STATUS TO WS-ABEND-FILE-STATUS
+003240             PERFORM 8000-ABEND THRU 8000-EXIT
+003250         END-IF
+003260         OPEN OUTPUT REPORT-FILE
+003270         IF NOT HL-REPORT-OK
+003280             MOVE 'HELLO - UNABLE TO OPEN REPORT-FILE, STATUS='
+003290                 TO WS-ABEND-MESSAGE
+003300             MOVE HL-REPORT-STATUS TO WS-ABEND-FILE-STATUS
+003310             PERFORM 8000-ABEND THRU 8000-EXIT
+003320         END-IF
+003330         OPEN OUTPUT EXTRACT-FILE
+003340         IF NOT HL-EXTRACT-OK
+003350             MOVE 'HELLO - UNABLE TO OPEN EXTRACT-FILE, STATUS='
+003360                 TO WS-ABEND-MESSAGE
+003370             MOVE HL-EXTRACT-STATUS TO WS-ABEND-FILE-STATUS
+003380             PERFORM 8000-ABEND THRU 8000-EXIT
+003390         END-IF
+003400     END-IF.
+003410     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+003420     ACCEPT WS-CURRENT-TIME FROM TIME.
+003430     IF NOT WS-MODE-VALIDATE-ONLY
+003440         PERFORM 7000-WRITE-HEADINGS THRU 7000-EXIT
+003450     END-IF.
+003460     PERFORM 1300-READ-RESTART-CONTROL THRU 1300-EXIT.
+003470     IF WS-RESTART-RUN
+003480         MOVE WS-RESTART-KEY-SAVE TO HL-MAST-KEY
+003490         START MASTER-FILE KEY IS GREATER THAN HL-MAST-KEY
+003500             INVALID KEY
+003510                 SET WS-EOF-REACHED TO TRUE
+003520         END-START
+003530     END-IF.
+003540     IF NOT WS-EOF-REACHED
+003550         PERFORM 2900-READ-MASTER-RECORD THRU 2900-EXIT
+003560     END-IF.
+003570 1000-EXIT.
+003580     EXIT.
+003590
+003600****************************************************************
+003610* 1100-SELECT-RUN-MODE - LET THE OPERATOR PICK NORMAL PROCESSING,
+003620*                        A VALIDATE-ONLY DRY RUN, OR A REPRINT OF
+003630*                        THE LAST REPORT, FOR AD HOC RERUNS
+003640*                        WITHOUT EDITING JCL
+003650****************************************************************
+003660 1100-SELECT-RUN-MODE.
+003670     DISPLAY 'HELLO - SELECT RUN MODE'.
+003680     DISPLAY '  1 - NORMAL PROCESSING'.
+003690     DISPLAY '  2 - VALIDATE ONLY, NO UPDATE'.
+003700     DISPLAY '  3 - REPRINT LAST REPORT'.
+003710     DISPLAY 'ENTER CHOICE, OR RETURN FOR DEFAULT ('
+003720         WS-RUN-MODE-DEFAULT ') : ' WITH NO ADVANCING.
+003730     ACCEPT WS-OPERATOR-RESPONSE.
+003740     IF WS-OPERATOR-RESPONSE = SPACE
+003750         MOVE WS-RUN-MODE-DEFAULT TO WS-OPERATOR-RESPONSE
+003760     END-IF.
+003770     IF WS-OPERATOR-RESPONSE = '1' OR '2' OR '3'
+003780         MOVE WS-OPERATOR-RESPONSE TO WS-RUN-MODE-SWITCH
+003790     ELSE
+003800         MOVE '1' TO WS-RUN-MODE-SWITCH
+003810     END-IF.
+003820 1100-EXIT.
+003830     EXIT.
+003840
+003850****************************************************************
+003860* 1150-REPRINT-LAST-REPORT - REDISPLAY THE LAST CONTROL-TOTALS
+003870*                            REPORT WITHOUT RERUNNING THE MASTER
+003880****************************************************************
+003890 1150-REPRINT-LAST-REPORT.
+003900     OPEN INPUT REPORT-FILE.
+003910     IF NOT HL-REPORT-OK
+003920         MOVE 'HELLO - UNABLE TO OPEN REPORT-FILE, STATUS='
+003930             TO WS-ABEND-MESSAGE
+003940         MOVE HL-REPORT-STATUS TO WS-ABEND-FILE-STATUS
+003950         PERFORM 8000-ABEND THRU 8000-EXIT
+003960     END-IF.
+003970     PERFORM 1160-REPRINT-ONE-LINE THRU 1160-EXIT
+003980         UNTIL WS-EOF-REACHED.
+003990     CLOSE REPORT-FILE.
+004000 1150-EXIT.
+004010     EXIT.
+004020
+004030****************************************************************
+004040* 1160-REPRINT-ONE-LINE - READ AND DISPLAY ONE SAVED REPORT LINE
+004050****************************************************************
+004060 1160-REPRINT-ONE-LINE.
+004070     READ REPORT-FILE
+004080         AT END
+004090             SET WS-EOF-REACHED TO TRUE
+004100     END-READ.
+004110     IF NOT WS-EOF-REACHED
+004120         DISPLAY HL-RPT-DETAIL-LINE
+004130     END-IF.
+004140 1160-EXIT.
+004150     EXIT.
+004160
+004170****************************************************************
+004180* 1200-READ-PARM-FILE - LOAD OPERATOR-MAINTAINED RUN PARAMETERS
+004190****************************************************************
+004200 1200-READ-PARM-FILE.
+004210     ACCEPT WS-RUN-START-DATE FROM DATE YYYYMMDD.
+004220     ACCEPT WS-RUN-START-TIME FROM TIME.
+004230     OPEN INPUT PARM-FILE.
+004240     IF NOT HL-PARM-OK
+004250         MOVE 'HELLO - UNABLE TO OPEN PARM-FILE, STATUS='
+004260             TO WS-ABEND-MESSAGE
+004270         MOVE HL-PARM-STATUS TO WS-ABEND-FILE-STATUS
+004280         PERFORM 8000-ABEND THRU 8000-EXIT
+004290     END-IF.
+004300     READ PARM-FILE
+004310         AT END
+004320             MOVE 'HELLO - PARM-FILE IS EMPTY' TO WS-ABEND-MESSAGE
+004330             MOVE HL-PARM-STATUS TO WS-ABEND-FILE-STATUS
+004340             PERFORM 8000-ABEND THRU 8000-EXIT
+004350     END-READ.
+004360     MOVE HL-PARM-MESSAGE-TEXT TO WS-PARM-MESSAGE-TEXT.
+004370     MOVE HL-PARM-CHECKPOINT-CT TO WS-CHECKPOINT-INTERVAL.
+004380     MOVE HL-PARM-REJECT-THRESHOLD TO WS-REJECT-THRESHOLD.
+004390     MOVE HL-PARM-RUN-MODE-DFLT TO WS-RUN-MODE-DEFAULT.
+004400     MOVE HL-PARM-MAX-LINES-PAGE TO WS-MAX-LINES-PER-PAGE.
+004410     CLOSE PARM-FILE.
+004420     DISPLAY WS-PARM-MESSAGE-TEXT.
+004430 1200-EXIT.
+004440     EXIT.
+004450
+004460****************************************************************
+004470* 1300-READ-RESTART-CONTROL - CHECK FOR A PRIOR CHECKPOINT
+004480****************************************************************
+004490 1300-READ-RESTART-CONTROL.
+004500     OPEN INPUT RESTART-FILE.
+004510     IF HL-RESTART-OK
+004520         READ RESTART-FILE
+004530             AT END
+004540                 CONTINUE
+004550         END-READ
+004560         IF HL-RESTART-OK
+004570             MOVE HL-RST-LAST-KEY TO WS-RESTART-KEY-SAVE
+004580             MOVE HL-RST-RECORDS-READ TO WS-RECORDS-READ
+004590             MOVE HL-RST-RECORDS-ACCEPTED TO WS-RECORDS-ACCEPTED
+004600             MOVE HL-RST-RECORDS-REJECTED TO WS-RECORDS-REJECTED
+004610             SET WS-RESTART-RUN TO TRUE
+004620         END-IF
+004630         CLOSE RESTART-FILE
+004640     ELSE
+004650         IF NOT HL-RESTART-NOTFOUND
+004660             MOVE 'HELLO - UNABLE TO OPEN RESTART-FILE, STATUS='
+004670                 TO WS-ABEND-MESSAGE
+004680             MOVE HL-RESTART-STATUS TO WS-ABEND-FILE-STATUS
+004690             PERFORM 8000-ABEND THRU 8000-EXIT
+004700         END-IF
+004710     END-IF.
+004720 1300-EXIT.
+004730     EXIT.
+004740
+004750****************************************************************
+004760* 2000-PROCESS-MASTER - EDIT AND DISPOSE OF ONE MASTER RECORD,
+004770*                       THEN CHECKPOINT PROGRESS EVERY N RECORDS
+004780****************************************************************
+004790 2000-PROCESS-MASTER.
+004800     ADD 1 TO WS-RECORDS-READ.
+004810     ADD 1 TO WS-RECS-SINCE-CHECKPOINT.
+004820     PERFORM 3000-VALIDATE-RECORD THRU 3000-EXIT.
+004830     IF WS-RECORD-VALID
+004840         PERFORM 4000-PROCESS-VALID-RECORD THRU 4000-EXIT
+004850     ELSE
+004860         PERFORM 5000-WRITE-SUSPENSE-RECORD THRU 5000-EXIT
+004870     END-IF.
+004880     IF WS-RECS-SINCE-CHECKPOINT >= WS-CHECKPOINT-INTERVAL
+004890             AND NOT WS-MODE-VALIDATE-ONLY
+004900         PERFORM 6000-WRITE-CHECKPOINT THRU 6000-EXIT
+004910     END-IF.
+004920     PERFORM 2900-READ-MASTER-RECORD THRU 2900-EXIT.
+004930 2000-EXIT.
+004940     EXIT.
+004950
+004960****************************************************************
+004970* 2900-READ-MASTER-RECORD - READ THE NEXT MASTER RECORD
+004980****************************************************************
+004990 2900-READ-MASTER-RECORD.
+005000     READ MASTER-FILE NEXT RECORD
+005010         AT END
+005020             SET WS-EOF-REACHED TO TRUE
+005030     END-READ.
+005040     IF NOT HL-MASTER-OK AND NOT HL-MASTER-EOF
+005050         MOVE 'HELLO - MASTER-FILE READ ERROR, STATUS='
+005060             TO WS-ABEND-MESSAGE
+005070         MOVE HL-MASTER-STATUS TO WS-ABEND-FILE-STATUS
+005080         PERFORM 8000-ABEND THRU 8000-EXIT
+005090     END-IF.
+005100 2900-EXIT.
+005110     EXIT.
+005120
+005130****************************************************************
+005140* 3000-VALIDATE-RECORD - EDIT THE CURRENT MASTER RECORD
+005150****************************************************************
+005160 3000-VALIDATE-RECORD.
+005170     SET WS-RECORD-VALID TO TRUE.
+005180     MOVE SPACES TO WS-REJECT-REASON-CODE.
+005190     MOVE SPACES TO WS-REJECT-REASON-TEXT.
+005200     IF HL-MAST-ACCT-NO NOT NUMERIC OR HL-MAST-ACCT-NO = ZERO
+005210         SET WS-RECORD-INVALID TO TRUE
+005220         MOVE 'V001' TO WS-REJECT-REASON-CODE
+005230         MOVE 'ACCOUNT NUMBER MISSING OR NOT NUMERIC'
+005240             TO WS-REJECT-REASON-TEXT
+005250     END-IF.
+005260     IF WS-RECORD-VALID AND HL-MAST-NAME = SPACES
+005270         SET WS-RECORD-INVALID TO TRUE
+005280         MOVE 'V002' TO WS-REJECT-REASON-CODE
+005290         MOVE 'CUSTOMER NAME MISSING' TO WS-REJECT-REASON-TEXT
+005300     END-IF.
+005310     IF WS-RECORD-VALID
+005320             AND (HL-MAST-EFF-YYYY NOT NUMERIC
+005330             OR HL-MAST-EFF-MM NOT NUMERIC
+005340             OR HL-MAST-EFF-DD NOT NUMERIC)
+005350         SET WS-RECORD-INVALID TO TRUE
+005360         MOVE 'V003' TO WS-REJECT-REASON-CODE
+005370         MOVE 'EFFECTIVE DATE NOT NUMERIC'
+005380             TO WS-REJECT-REASON-TEXT
+005390     END-IF.
+005400     IF WS-RECORD-VALID
+005410             AND (HL-MAST-EFF-MM < 1 OR HL-MAST-EFF-MM > 12
+005420             OR HL-MAST-EFF-DD < 1 OR HL-MAST-EFF-DD > 31)
+005430         SET WS-RECORD-INVALID TO TRUE
+005440         MOVE 'V004' TO WS-REJECT-REASON-CODE
+005450         MOVE 'EFFECTIVE DATE OUT OF RANGE'
+005460             TO WS-REJECT-REASON-TEXT
+005470     END-IF.
+005480     IF WS-RECORD-VALID
+005490             AND NOT HL-MAST-ACTIVE
+005500             AND NOT HL-MAST-INACTIVE
+005510             AND NOT HL-MAST-CLOSED
+005520         SET WS-RECORD-INVALID TO TRUE
+005530         MOVE 'V005' TO WS-REJECT-REASON-CODE
+005540         MOVE 'INVALID STATUS CODE' TO WS-REJECT-REASON-TEXT
+005550     END-IF.
+005560 3000-EXIT.
+005570     EXIT.
+005580
+005590****************************************************************
+005600* 4000-PROCESS-VALID-RECORD - DISPOSE OF AN ACCEPTED RECORD
+005610****************************************************************
+005620 4000-PROCESS-VALID-RECORD.
+005630     ADD 1 TO WS-RECORDS-ACCEPTED.
+005640     DISPLAY 'ACCT: ' HL-MAST-ACCT-NO ' NAME: ' HL-MAST-NAME.
+005650     IF NOT WS-MODE-VALIDATE-ONLY
+005660         PERFORM 7100-PRINT-DETAIL-LINE THRU 7100-EXIT
+005670         PERFORM 4100-WRITE-EXTRACT-RECORD THRU 4100-EXIT
+005680     END-IF.
+005690 4000-EXIT.
+005700     EXIT.
+005710
+005720****************************************************************
+005730* 4100-WRITE-EXTRACT-RECORD - APPEND ONE ROW TO THE DOWNSTREAM
+005740*                             EXTRACT FOR THE REPORTING TEAM
+005750****************************************************************
+005760 4100-WRITE-EXTRACT-RECORD.
+005770     MOVE HL-MAST-ACCT-NO TO HL-EXT-ACCT-NO.
+005780     MOVE HL-MAST-NAME TO HL-EXT-NAME.
+005790     MOVE HL-MAST-EFF-YYYY TO HL-EXT-EFF-YYYY.
+005800     MOVE HL-MAST-EFF-MM TO HL-EXT-EFF-MM.
+005810     MOVE HL-MAST-EFF-DD TO HL-EXT-EFF-DD.
+005820     MOVE HL-MAST-BALANCE TO HL-EXT-BALANCE.
+005830     MOVE HL-MAST-STATUS-CODE TO HL-EXT-STATUS-CODE.
+005840     MOVE WS-CURRENT-DATE TO HL-EXT-EXTRACT-DATE.
+005850     WRITE HL-EXTRACT-RECORD.
+005860 4100-EXIT.
+005870     EXIT.
+005880
+005890****************************************************************
+005900* 5000-WRITE-SUSPENSE-RECORD - LOG A REJECTED RECORD
+005910****************************************************************
+005920 5000-WRITE-SUSPENSE-RECORD.
+005930     ADD 1 TO WS-RECORDS-REJECTED.
+005940     IF NOT WS-MODE-VALIDATE-ONLY
+005950         MOVE HL-MAST-ACCT-NO TO HL-REJ-ACCT-NO
+005960         MOVE HL-MAST-NAME TO HL-REJ-NAME
+005970         MOVE WS-REJECT-REASON-CODE TO HL-REJ-REASON-CODE
+005980         MOVE WS-REJECT-REASON-TEXT TO HL-REJ-REASON-TEXT
+005990         WRITE HL-REJECT-RECORD
+006000     END-IF.
+006010 5000-EXIT.
+006020     EXIT.
+006030
+006040****************************************************************
+006050* 6000-WRITE-CHECKPOINT - SAVE THE LAST KEY PROCESSED SO A
+006060*                         RERUN CAN RESUME PAST THIS POINT
+006070****************************************************************
+006080 6000-WRITE-CHECKPOINT.
+006090     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+006100     ACCEPT WS-CURRENT-TIME FROM TIME.
+006110     MOVE HL-MAST-ACCT-NO TO HL-RST-LAST-KEY.
+006120     MOVE WS-RECORDS-READ TO HL-RST-RECORDS-READ.
+006130     MOVE WS-RECORDS-ACCEPTED TO HL-RST-RECORDS-ACCEPTED.
+006140     MOVE WS-RECORDS-REJECTED TO HL-RST-RECORDS-REJECTED.
+006150     MOVE WS-CURRENT-DATE TO HL-RST-CHECKPOINT-DATE.
+006160     MOVE WS-CURRENT-TIME TO HL-RST-CHECKPOINT-TIME.
+006170     OPEN OUTPUT RESTART-FILE.
+006180     WRITE HL-RESTART-RECORD.
+006190     CLOSE RESTART-FILE.
+006200     MOVE ZERO TO WS-RECS-SINCE-CHECKPOINT.
+006210 6000-EXIT.
+006220     EXIT.
+006230
+006240****************************************************************
+006250* 6100-CLEAR-CHECKPOINT - RUN COMPLETED CLEAN END TO END, SO
+006260*                         CLEAR THE RESTART CONTROL FILE - ONLY
+006270*                         A RERUN AFTER A GENUINE FAILURE SHOULD
+006280*                         EVER FIND A CHECKPOINT KEY TO SKIP TO
+006290****************************************************************
+006300 6100-CLEAR-CHECKPOINT.
+006310     OPEN OUTPUT RESTART-FILE.
+006320     CLOSE RESTART-FILE.
+006330 6100-EXIT.
+006340     EXIT.
+006350
+006360****************************************************************
+006370* 7000-WRITE-HEADINGS - START A NEW REPORT PAGE
+006380****************************************************************
+006390 7000-WRITE-HEADINGS.
+006400     ADD 1 TO WS-PAGE-NUMBER.
+006410     MOVE ZERO TO WS-LINES-ON-PAGE.
+006420     MOVE '1' TO HL-RPT-H1-CTL.
+006430     MOVE WS-CURRENT-DATE(5:2) TO WS-RUN-DATE-MM.
+006440     MOVE WS-CURRENT-DATE(7:2) TO WS-RUN-DATE-DD.
+006450     MOVE WS-CURRENT-DATE(1:4) TO WS-RUN-DATE-YYYY.
+006460     MOVE WS-CURRENT-TIME(1:2) TO WS-RUN-TIME-HH.
+006470     MOVE WS-CURRENT-TIME(3:2) TO WS-RUN-TIME-MM.
+006480     MOVE WS-CURRENT-TIME(5:2) TO WS-RUN-TIME-SS.
+006490     MOVE WS-RUN-DATE-DISPLAY TO HL-RPT-H1-DATE.
+006500     MOVE WS-RUN-TIME-DISPLAY TO HL-RPT-H1-TIME.
+006510     MOVE WS-PAGE-NUMBER TO HL-RPT-H1-PAGE.
+006520     WRITE HL-RPT-HEADING-1.
+006530     WRITE HL-RPT-HEADING-2.
+006540 7000-EXIT.
+006550     EXIT.
+006560
+006570****************************************************************
+006580* 7100-PRINT-DETAIL-LINE - PRINT ONE ACCEPTED RECORD
+006590****************************************************************
+006600 7100-PRINT-DETAIL-LINE.
+006610     IF WS-LINES-ON-PAGE >= WS-MAX-LINES-PER-PAGE
+006620         PERFORM 7000-WRITE-HEADINGS THRU 7000-EXIT
+006630     END-IF.
+006640     MOVE SPACE TO HL-RPT-DTL-CTL.
+006650     MOVE HL-MAST-ACCT-NO TO HL-RPT-DTL-ACCT.
+006660     MOVE HL-MAST-NAME TO HL-RPT-DTL-NAME.
+006670     MOVE HL-MAST-STATUS-CODE TO HL-RPT-DTL-STATUS.
+006680     WRITE HL-RPT-DETAIL-LINE.
+006690     ADD 1 TO WS-LINES-ON-PAGE.
+006700 7100-EXIT.
+006710     EXIT.
+006720
+006730****************************************************************
+006740* 7900-WRITE-TOTALS - PRINT THE CONTROL TOTALS FOR THE RUN
+006750****************************************************************
+006760 7900-WRITE-TOTALS.
+006770     MOVE '-' TO HL-RPT-TOT-CTL.
+006780     MOVE 'RECORDS READ' TO HL-RPT-TOT-LABEL.
+006790     MOVE WS-RECORDS-READ TO HL-RPT-TOT-COUNT.
+006800     WRITE HL-RPT-TOTAL-LINE.
+006810     MOVE SPACE TO HL-RPT-TOT-CTL.
+006820     MOVE 'RECORDS ACCEPTED' TO HL-RPT-TOT-LABEL.
+006830     MOVE WS-RECORDS-ACCEPTED TO HL-RPT-TOT-COUNT.
+006840     WRITE HL-RPT-TOTAL-LINE.
+006850     MOVE SPACE TO HL-RPT-TOT-CTL.
+006860     MOVE 'RECORDS REJECTED' TO HL-RPT-TOT-LABEL.
+006870     MOVE WS-RECORDS-REJECTED TO HL-RPT-TOT-COUNT.
+006880     WRITE HL-RPT-TOTAL-LINE.
+006890 7900-EXIT.
+006900     EXIT.
+006910
+006920****************************************************************
+006930* 8000-ABEND - DISPLAY THE ABEND MESSAGE, SET RETURN-CODE, STOP
+006940****************************************************************
+006950 8000-ABEND.
+006960     DISPLAY WS-ABEND-MESSAGE WS-ABEND-FILE-STATUS.
+006970     MOVE 16 TO WS-ABEND-RETURN-CODE.
+006980     MOVE WS-ABEND-RETURN-CODE TO RETURN-CODE.
+006990     PERFORM 9500-WRITE-AUDIT-LOG THRU 9500-EXIT.
+007000     STOP RUN.
+007010 8000-EXIT.
+007020     EXIT.
+007030
+007040****************************************************************
+007050* 9000-TERMINATE - CLOSE FILES
+007060****************************************************************
+007070 9000-TERMINATE.
+007080     CLOSE MASTER-FILE.
+007090     IF NOT WS-MODE-VALIDATE-ONLY
+007100         PERFORM 7900-WRITE-TOTALS THRU 7900-EXIT
+007110         CLOSE SUSPENSE-FILE
+007120         CLOSE REPORT-FILE
+007130         CLOSE EXTRACT-FILE
+007140         PERFORM 6100-CLEAR-CHECKPOINT THRU 6100-EXIT
+007150     END-IF.
+007160 9000-EXIT.
+007170     EXIT.
+007180
+007190****************************************************************
+007200* 9500-WRITE-AUDIT-LOG - APPEND ONE ROW TO THE SHARED AUDIT LOG
+007210****************************************************************
+007220 9500-WRITE-AUDIT-LOG.
+007230     OPEN EXTEND AUDIT-LOG-FILE.
+007240     IF NOT HL-AUDIT-OK
+007250         DISPLAY 'HELLO - UNABLE TO OPEN AUDIT-LOG-FILE, STATUS='
+007260             HL-AUDIT-STATUS
+007270         MOVE 16 TO RETURN-CODE
+007280         STOP RUN
+007290     END-IF.
+007300     MOVE 'HELLO' TO AUD-JOB-NAME.
+007310     MOVE WS-RUN-START-DATE TO AUD-RUN-START-DATE.
+007320     MOVE WS-RUN-START-TIME TO AUD-RUN-START-TIME.
+007330     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+007340     ACCEPT WS-CURRENT-TIME FROM TIME.
+007350     MOVE WS-CURRENT-DATE TO AUD-RUN-END-DATE.
+007360     MOVE WS-CURRENT-TIME TO AUD-RUN-END-TIME.
+007370     MOVE WS-RECORDS-READ TO AUD-RECORDS-READ.
+007380     MOVE WS-RECORDS-ACCEPTED TO AUD-RECORDS-ACCEPTED.
+007390     MOVE WS-RECORDS-REJECTED TO AUD-RECORDS-REJECTED.
+007400     MOVE RETURN-CODE TO AUD-RETURN-CODE.
+007410     WRITE AUD-LOG-RECORD.
+007420     CLOSE AUDIT-LOG-FILE.
+007430 9500-EXIT.
+007440     EXIT.
