@@ -0,0 +1,23 @@
+000100****************************************************************
+000110* HLEXT.CPY
+000120* DOWNSTREAM EXTRACT/INTERFACE RECORD LAYOUT, HANDED TO THE
+000130* REPORTING TEAM.  ONE ROW PER ACCEPTED MASTER RECORD.  THIS
+000140* LAYOUT IS A PUBLISHED INTERFACE - DO NOT REORDER OR RESIZE AN
+000150* EXISTING FIELD; ADD NEW FIELDS ONLY BY TAKING BYTES FROM THE
+000160* TRAILING FILLER.
+000170*----------------------------------------------------------------
+000180* MODIFICATION HISTORY
+000190* DATE       INIT  DESCRIPTION
+000200* 2026-08-09 JLB   INITIAL VERSION.
+000210****************************************************************
+000220 01  HL-EXTRACT-RECORD.
+000230     05  HL-EXT-ACCT-NO              PIC 9(07).
+000240     05  HL-EXT-NAME                 PIC X(30).
+000250     05  HL-EXT-EFF-DATE.
+000260         10  HL-EXT-EFF-YYYY         PIC 9(04).
+000270         10  HL-EXT-EFF-MM           PIC 9(02).
+000280         10  HL-EXT-EFF-DD           PIC 9(02).
+000290     05  HL-EXT-BALANCE              PIC S9(09)V99.
+000300     05  HL-EXT-STATUS-CODE          PIC X(01).
+000310     05  HL-EXT-EXTRACT-DATE         PIC 9(08).
+000320     05  FILLER                      PIC X(15).
